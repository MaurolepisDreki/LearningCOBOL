@@ -0,0 +1,50 @@
+//FIBONACC JOB (ACCTNO),'FIBONACCI RUN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* DEFINE THE VSAM KSDS OF GENERATED TERMS IF IT DOES NOT ALREADY
+//* EXIST. SAFE TO RE-RUN - IDCAMS SETS MAXCC TO 0 WHEN THE CLUSTER
+//* IS ALREADY THERE.
+//*
+//DEFKSDS  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.FIB.VSAMKSDS)          -
+       INDEXED                                      -
+       KEYS(9 0)                                     -
+       RECORDSIZE(47 47)                             -
+       TRACKS(5 5)                                   -
+       FREESPACE(10 10))                             -
+       DATA (NAME(PROD.FIB.VSAMKSDS.DATA))           -
+       INDEX (NAME(PROD.FIB.VSAMKSDS.INDEX))
+  IF LASTCC = 12 THEN -
+     SET MAXCC = 0
+/*
+//*
+//* MAIN RUN STEP
+//*
+//STEP010  EXEC PGM=FIBONACCI
+//STEPLIB  DD DSN=PROD.FIB.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.FIB.CNTLCARD,DISP=SHR
+//FIBOUT   DD DSN=PROD.FIB.OUTPUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//FIBRPT   DD SYSOUT=*
+//FIBCKPT  DD DSN=PROD.FIB.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=124,BLKSIZE=0)
+//FIBVSAM  DD DSN=PROD.FIB.VSAMKSDS,DISP=SHR
+//FIBAUDIT DD DSN=PROD.FIB.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* DOWNSTREAM STEP ONLY RUNS IF FIBONACCI COMPLETED CLEANLY.
+//* RETURN CODE 16 IS RESERVED FOR A SELF-VALIDATION FAILURE.
+//*
+//STEP020  EXEC PGM=FIBRPTPR,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.FIB.LOADLIB,DISP=SHR
+//FIBOUT   DD DSN=PROD.FIB.OUTPUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
