@@ -1,23 +1,373 @@
 IDENTIFICATION DIVISION.
  PROGRAM-ID. FIBONACCI.
 
+ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+  FILE-CONTROL.
+   SELECT SYSIN ASSIGN TO "SYSIN"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-SYSIN-STATUS.
+   SELECT FIBOUT ASSIGN TO "FIBOUT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FIBOUT-STATUS.
+   SELECT FIBRPT ASSIGN TO "FIBRPT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FIBRPT-STATUS.
+   SELECT FIBCKPT ASSIGN TO "FIBCKPT"
+       ORGANIZATION IS RELATIVE
+       ACCESS MODE IS RANDOM
+       RELATIVE KEY IS WS-FIBCKPT-KEY
+       FILE STATUS IS WS-FIBCKPT-STATUS.
+   SELECT FIBVSAM ASSIGN TO "FIBVSAM"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS FIBVSAM-TERM-NO
+       FILE STATUS IS WS-FIBVSAM-STATUS.
+   SELECT FIBAUDIT ASSIGN TO "FIBAUDIT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS WS-FIBAUDIT-STATUS.
+
 DATA DIVISION.
+ FILE SECTION.
+  FD SYSIN
+      RECORDING MODE IS F.
+   COPY FIBCTL.
+
+  FD FIBOUT
+      RECORDING MODE IS F.
+   COPY FIBOUT.
+
+  FD FIBRPT
+      RECORDING MODE IS F.
+   01 FIBRPT-RECORD PIC X(80).
+
+  FD FIBCKPT.
+   COPY FIBCKPT.
+
+  FD FIBVSAM.
+   COPY FIBVSAM.
+
+  FD FIBAUDIT
+      RECORDING MODE IS F.
+   COPY FIBAUD.
+
  WORKING-STORAGE SECTION.
   01 PREV-VALUE PIC 9(38) VALUE 0.
   01 CRNT-VALUE PIC 9(38) VALUE 1.
   01 SWAP-SPACE PIC 9(38).
 
+  01 WS-TERM-COUNT PIC 9(9) VALUE 0.
+  01 WS-FIBOUT-STATUS PIC X(2).
+  01 WS-SYSIN-STATUS PIC X(2).
+  01 WS-FIBRPT-STATUS PIC X(2).
+  01 WS-FIBCKPT-STATUS PIC X(2).
+  01 WS-FIBVSAM-STATUS PIC X(2).
+  01 WS-FIBAUDIT-STATUS PIC X(2).
+  01 WS-FIBCKPT-KEY PIC 9(9) VALUE 1.
+*> Checkpointed every term (not just every N) so a restart can never
+*> regenerate a term that already made it into FIBOUT/FIBVSAM - the
+*> checkpoint is always at most one term behind what was written.
+  01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+
+  01 WS-END-OF-RUN-SWITCH PIC X VALUE 'N'.
+     88 END-OF-RUN VALUE 'Y'.
+
+  01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+     88 RESTARTED-FROM-CHECKPOINT VALUE 'Y'.
+
+  01 WS-RUN-DATE.
+     05 WS-RUN-YYYY PIC 9(4).
+     05 WS-RUN-MM PIC 9(2).
+     05 WS-RUN-DD PIC 9(2).
+
+  01 WS-VALIDATION-SWITCH PIC X VALUE 'N'.
+     88 VALIDATION-FAILED VALUE 'Y'.
+
+  01 WS-VAL-IDX PIC 9(2).
+  01 WS-LOOKUP-IDX PIC 9(9).
+  01 WS-LOOKUP-VALUE PIC 9(38).
+
+  01 FIB-REFERENCE-VALUES.
+     05 FILLER PIC 9(38) VALUE 1.
+     05 FILLER PIC 9(38) VALUE 2.
+     05 FILLER PIC 9(38) VALUE 3.
+     05 FILLER PIC 9(38) VALUE 5.
+     05 FILLER PIC 9(38) VALUE 8.
+     05 FILLER PIC 9(38) VALUE 13.
+     05 FILLER PIC 9(38) VALUE 21.
+     05 FILLER PIC 9(38) VALUE 34.
+     05 FILLER PIC 9(38) VALUE 55.
+     05 FILLER PIC 9(38) VALUE 89.
+  01 FIB-REFERENCE-TABLE REDEFINES FIB-REFERENCE-VALUES.
+     05 FIB-REF-VALUE PIC 9(38) OCCURS 10 TIMES.
+
+  01 WS-TERM-COUNT-EDIT PIC Z(8)9.
+  01 WS-FINAL-VALUE-EDIT PIC Z(37)9.
+
+  01 WS-RUN-ID PIC X(14).
+
+  01 WS-START-TIMESTAMP PIC X(16).
+  01 WS-END-TIMESTAMP PIC X(16).
+  01 WS-JOB-NAME PIC X(8) VALUE 'FIBONACC'.
+
 PROCEDURE DIVISION.
- PERFORM MAIN-LOOP UNTIL PREV-VALUE > CRNT-VALUE.
+ PERFORM SELF-VALIDATION.
+ PERFORM INITIALIZATION.
+ PERFORM OPEN-OUTPUT-FILES.
+ PERFORM WRITE-REPORT-HEADER.
+ PERFORM MAIN-LOOP UNTIL END-OF-RUN.
+ PERFORM WRITE-FINAL-CHECKPOINT-RECORD.
+ PERFORM WRITE-REPORT-TRAILER.
+ PERFORM WRITE-AUDIT-RECORD.
+ CLOSE FIBOUT.
+ CLOSE FIBRPT.
+ CLOSE FIBCKPT.
+ CLOSE FIBVSAM.
+ CLOSE FIBAUDIT.
  STOP RUN.
 
+ SELF-VALIDATION.
+*> Exercises the production PREV-VALUE/CRNT-VALUE/SWAP-VALUES logic
+*> itself (not a hand-duplicated copy of it) against the reference
+*> table, so a real bug in SWAP-VALUES is actually caught here.
+*> Safe to run before INITIALIZATION, which overwrites PREV-VALUE
+*> and CRNT-VALUE from the control card or checkpoint right after.
+  PERFORM VARYING WS-VAL-IDX FROM 1 BY 1 UNTIL WS-VAL-IDX > 10
+     ADD CRNT-VALUE TO PREV-VALUE
+     PERFORM SWAP-VALUES
+     IF CRNT-VALUE NOT = FIB-REF-VALUE (WS-VAL-IDX)
+        MOVE 'Y' TO WS-VALIDATION-SWITCH
+     END-IF
+  END-PERFORM.
+*> FIBONACCI-LOOKUP (fiblkup.cbl) keeps its own independent copy of
+*> the increment/swap step, so it must be validated separately - a
+*> bug introduced only there would otherwise ship to every caller
+*> undetected.
+  PERFORM VARYING WS-VAL-IDX FROM 1 BY 1 UNTIL WS-VAL-IDX > 10
+     MOVE WS-VAL-IDX TO WS-LOOKUP-IDX
+     CALL 'FIBONACCI-LOOKUP' USING WS-LOOKUP-IDX WS-LOOKUP-VALUE
+     IF WS-LOOKUP-VALUE NOT = FIB-REF-VALUE (WS-VAL-IDX)
+        MOVE 'Y' TO WS-VALIDATION-SWITCH
+     END-IF
+  END-PERFORM.
+  IF VALIDATION-FAILED
+     DISPLAY "VALIDATION FAILED - GENERATED TERMS DO NOT MATCH REFERENCE TABLE"
+     MOVE 16 TO RETURN-CODE
+     STOP RUN
+  END-IF.
+
+ INITIALIZATION.
+  ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+  ACCEPT WS-START-TIMESTAMP FROM TIME.
+  STRING WS-RUN-YYYY WS-RUN-MM WS-RUN-DD WS-START-TIMESTAMP (1:6)
+         DELIMITED BY SIZE INTO WS-RUN-ID.
+  OPEN INPUT SYSIN.
+  IF WS-SYSIN-STATUS = "00"
+     READ SYSIN
+        AT END
+           PERFORM SET-DEFAULT-CONTROL-CARD
+     END-READ
+     CLOSE SYSIN
+  ELSE
+     PERFORM SET-DEFAULT-CONTROL-CARD
+  END-IF.
+  MOVE FIB-CTL-PREV-VALUE TO PREV-VALUE.
+  MOVE FIB-CTL-CRNT-VALUE TO CRNT-VALUE.
+
+*> Whether a checkpoint record already exists can only be learned from
+*> the READ, not from the OPEN status - under the JCL this program
+*> ships with, FIBCKPT is pre-allocated (empty) before the first run,
+*> so OPEN I-O succeeds on a file that has never had record 1 WRITTEn.
+  OPEN I-O FIBCKPT.
+  IF WS-FIBCKPT-STATUS NOT = "00"
+     OPEN OUTPUT FIBCKPT
+     CLOSE FIBCKPT
+     OPEN I-O FIBCKPT
+  END-IF.
+  READ FIBCKPT
+     INVALID KEY
+*> No record at position 1 yet, regardless of whether that's because
+*> the file was just allocated or because it was opened OUTPUT above -
+*> WRITE the initial placeholder so later checkpoints can REWRITE it.
+        INITIALIZE FIBCKPT-RECORD
+        MOVE 'C' TO FIBCKPT-RUN-STATUS
+        WRITE FIBCKPT-RECORD
+           INVALID KEY
+              DISPLAY "CHECKPOINT INITIAL WRITE FAILED - STATUS "
+                 WS-FIBCKPT-STATUS
+        END-WRITE
+     NOT INVALID KEY
+*> FIBCKPT-RUN-IN-PROGRESS means the run that wrote this record
+*> never reached WRITE-FINAL-CHECKPOINT-RECORD, i.e. it crashed
+*> mid-sequence. A record left by a clean completion is marked
+*> FIBCKPT-RUN-COMPLETE and must NOT be treated as a live restart,
+*> or every run after the first would silently ignore its own
+*> SYSIN control card.
+        IF FIBCKPT-RUN-IN-PROGRESS AND FIBCKPT-TERM-COUNT > 0
+           MOVE FIBCKPT-TERM-COUNT TO WS-TERM-COUNT
+           MOVE FIBCKPT-PREV-VALUE TO PREV-VALUE
+           MOVE FIBCKPT-CRNT-VALUE TO CRNT-VALUE
+           MOVE FIBCKPT-SWAP-SPACE TO SWAP-SPACE
+           MOVE 'Y' TO WS-RESTART-SWITCH
+        END-IF
+  END-READ.
+  IF RESTARTED-FROM-CHECKPOINT
+     DISPLAY "RESTARTING FROM CHECKPOINT AT TERM " WS-TERM-COUNT
+  END-IF.
+
+  OPEN EXTEND FIBAUDIT.
+  IF WS-FIBAUDIT-STATUS NOT = "00"
+     OPEN OUTPUT FIBAUDIT
+  END-IF.
+  IF WS-FIBAUDIT-STATUS NOT = "00"
+     DISPLAY "FIBAUDIT OPEN FAILED - STATUS " WS-FIBAUDIT-STATUS
+     MOVE 12 TO RETURN-CODE
+     STOP RUN
+  END-IF.
+
+ OPEN-OUTPUT-FILES.
+*> A genuine restart must extend the existing FIBOUT contents rather
+*> than truncate them - MAIN-LOOP does not regenerate terms already
+*> produced before the checkpoint, so OPEN OUTPUT here would leave
+*> FIBOUT missing those terms.
+  IF RESTARTED-FROM-CHECKPOINT
+     OPEN EXTEND FIBOUT
+  ELSE
+     OPEN OUTPUT FIBOUT
+  END-IF.
+  IF WS-FIBOUT-STATUS NOT = "00"
+     DISPLAY "FIBOUT OPEN FAILED - STATUS " WS-FIBOUT-STATUS
+     MOVE 12 TO RETURN-CODE
+     STOP RUN
+  END-IF.
+
+*> FIBVSAM is a persistent VSAM KSDS (DEFINE CLUSTER in the JCL is
+*> idempotent, so the cluster already holds prior runs' terms from
+*> the second run onward). OPEN OUTPUT is load mode and requires an
+*> empty cluster, so it can only be used the very first time the
+*> cluster is used - OPEN I-O is tried first and OPEN OUTPUT is the
+*> fallback for a cluster that has truly never been initialized.
+  OPEN I-O FIBVSAM.
+  IF WS-FIBVSAM-STATUS NOT = "00"
+     OPEN OUTPUT FIBVSAM
+  END-IF.
+  IF WS-FIBVSAM-STATUS NOT = "00"
+     DISPLAY "FIBVSAM OPEN FAILED - STATUS " WS-FIBVSAM-STATUS
+     MOVE 12 TO RETURN-CODE
+     STOP RUN
+  END-IF.
+  OPEN OUTPUT FIBRPT.
+  IF WS-FIBRPT-STATUS NOT = "00"
+     DISPLAY "FIBRPT OPEN FAILED - STATUS " WS-FIBRPT-STATUS
+     MOVE 12 TO RETURN-CODE
+     STOP RUN
+  END-IF.
+
+ WRITE-CHECKPOINT-RECORD.
+  MOVE 'A' TO FIBCKPT-RUN-STATUS.
+  PERFORM REWRITE-CHECKPOINT.
+
+ WRITE-FINAL-CHECKPOINT-RECORD.
+  MOVE 'C' TO FIBCKPT-RUN-STATUS.
+  PERFORM REWRITE-CHECKPOINT.
+
+ REWRITE-CHECKPOINT.
+  MOVE WS-TERM-COUNT TO FIBCKPT-TERM-COUNT.
+  MOVE PREV-VALUE TO FIBCKPT-PREV-VALUE.
+  MOVE CRNT-VALUE TO FIBCKPT-CRNT-VALUE.
+  MOVE SWAP-SPACE TO FIBCKPT-SWAP-SPACE.
+  REWRITE FIBCKPT-RECORD
+     INVALID KEY
+        DISPLAY "CHECKPOINT WRITE FAILED AT TERM " WS-TERM-COUNT
+  END-REWRITE.
+
+ WRITE-REPORT-HEADER.
+  MOVE SPACES TO FIBRPT-RECORD.
+  STRING "FIBONACCI SEQUENCE RUN - DATE: "
+         WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+         DELIMITED BY SIZE INTO FIBRPT-RECORD.
+  WRITE FIBRPT-RECORD.
+  IF WS-FIBRPT-STATUS NOT = "00"
+     DISPLAY "FIBRPT WRITE FAILED - STATUS " WS-FIBRPT-STATUS
+  END-IF.
+
+ WRITE-REPORT-TRAILER.
+  MOVE WS-TERM-COUNT TO WS-TERM-COUNT-EDIT.
+  MOVE SPACES TO FIBRPT-RECORD.
+  STRING "TOTAL TERMS GENERATED: " FUNCTION TRIM(WS-TERM-COUNT-EDIT)
+         DELIMITED BY SIZE INTO FIBRPT-RECORD.
+  WRITE FIBRPT-RECORD.
+  IF WS-FIBRPT-STATUS NOT = "00"
+     DISPLAY "FIBRPT WRITE FAILED - STATUS " WS-FIBRPT-STATUS
+  END-IF.
+  MOVE CRNT-VALUE TO WS-FINAL-VALUE-EDIT.
+  MOVE SPACES TO FIBRPT-RECORD.
+  STRING "FINAL VALUE: " FUNCTION TRIM(WS-FINAL-VALUE-EDIT)
+         DELIMITED BY SIZE INTO FIBRPT-RECORD.
+  WRITE FIBRPT-RECORD.
+  IF WS-FIBRPT-STATUS NOT = "00"
+     DISPLAY "FIBRPT WRITE FAILED - STATUS " WS-FIBRPT-STATUS
+  END-IF.
+
+ WRITE-AUDIT-RECORD.
+  ACCEPT WS-END-TIMESTAMP FROM TIME.
+  MOVE WS-JOB-NAME TO FIBAUD-JOB-NAME.
+  MOVE WS-START-TIMESTAMP TO FIBAUD-START-TS.
+  MOVE WS-END-TIMESTAMP TO FIBAUD-END-TS.
+  MOVE WS-TERM-COUNT TO FIBAUD-TERM-COUNT.
+  MOVE CRNT-VALUE TO FIBAUD-FINAL-VALUE.
+  WRITE FIBAUD-RECORD.
+  IF WS-FIBAUDIT-STATUS NOT = "00"
+     DISPLAY "FIBAUDIT WRITE FAILED - STATUS " WS-FIBAUDIT-STATUS
+  END-IF.
+
+ SET-DEFAULT-CONTROL-CARD.
+  MOVE 0 TO FIB-CTL-PREV-VALUE.
+  MOVE 1 TO FIB-CTL-CRNT-VALUE.
+  MOVE 'T' TO FIB-CTL-LIMIT-TYPE.
+  MOVE 100 TO FIB-CTL-MAX-TERMS.
+  MOVE 0 TO FIB-CTL-MAX-VALUE.
+
  MAIN-LOOP.
   ADD CRNT-VALUE TO PREV-VALUE.
   PERFORM SWAP-VALUES.
+  ADD 1 TO WS-TERM-COUNT.
   DISPLAY CRNT-VALUE.
+  MOVE WS-RUN-ID TO FIBOUT-RUN-ID.
+  MOVE WS-TERM-COUNT TO FIBOUT-SEQ-NO.
+  MOVE CRNT-VALUE TO FIBOUT-VALUE.
+  WRITE FIBOUT-RECORD.
+  IF WS-FIBOUT-STATUS NOT = "00"
+     DISPLAY "FIBOUT WRITE FAILED FOR TERM " WS-TERM-COUNT
+        " STATUS " WS-FIBOUT-STATUS
+  END-IF.
+
+  MOVE WS-TERM-COUNT TO FIBVSAM-TERM-NO.
+  MOVE CRNT-VALUE TO FIBVSAM-VALUE.
+  WRITE FIBVSAM-RECORD
+     INVALID KEY
+        DISPLAY "FIBVSAM WRITE FAILED FOR TERM " WS-TERM-COUNT
+  END-WRITE.
+
+  IF FUNCTION MOD (WS-TERM-COUNT WS-CHECKPOINT-INTERVAL) = 0
+     PERFORM WRITE-CHECKPOINT-RECORD
+  END-IF.
+
+*> The explicit limit from the control card is the primary stop test.
+*> PREV-VALUE > CRNT-VALUE is kept only as a safety net in case a bad
+*> control card never reaches its limit naturally.
+  EVALUATE TRUE
+     WHEN FIB-CTL-LIMIT-IS-VALUE
+        IF CRNT-VALUE >= FIB-CTL-MAX-VALUE OR PREV-VALUE > CRNT-VALUE
+           MOVE 'Y' TO WS-END-OF-RUN-SWITCH
+        END-IF
+     WHEN OTHER
+        IF WS-TERM-COUNT >= FIB-CTL-MAX-TERMS OR PREV-VALUE > CRNT-VALUE
+           MOVE 'Y' TO WS-END-OF-RUN-SWITCH
+        END-IF
+  END-EVALUATE.
 
  SWAP-VALUES.
   MOVE PREV-VALUE TO SWAP-SPACE
   MOVE CRNT-VALUE TO PREV-VALUE
   MOVE SWAP-SPACE TO CRNT-VALUE.
-
