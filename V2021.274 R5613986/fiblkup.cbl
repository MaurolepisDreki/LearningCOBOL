@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+ PROGRAM-ID. FIBONACCI-LOOKUP.
+
+DATA DIVISION.
+ WORKING-STORAGE SECTION.
+  01 WS-PREV-VALUE PIC 9(38) VALUE 0.
+  01 WS-CRNT-VALUE PIC 9(38) VALUE 1.
+  01 WS-SWAP-SPACE PIC 9(38).
+  01 WS-LOOKUP-IDX PIC 9(9).
+
+ LINKAGE SECTION.
+  01 LK-TERM-INDEX PIC 9(9).
+  01 LK-TERM-VALUE PIC 9(38).
+
+PROCEDURE DIVISION USING LK-TERM-INDEX LK-TERM-VALUE.
+ PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1 UNTIL WS-LOOKUP-IDX > LK-TERM-INDEX
+    PERFORM NEXT-TERM
+ END-PERFORM.
+ MOVE WS-CRNT-VALUE TO LK-TERM-VALUE.
+ GOBACK.
+
+ NEXT-TERM.
+  ADD WS-CRNT-VALUE TO WS-PREV-VALUE
+  MOVE WS-PREV-VALUE TO WS-SWAP-SPACE
+  MOVE WS-CRNT-VALUE TO WS-PREV-VALUE
+  MOVE WS-SWAP-SPACE TO WS-CRNT-VALUE.
