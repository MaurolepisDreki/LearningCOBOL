@@ -0,0 +1,15 @@
+*> Checkpoint record layout for restartable FIBONACCI runs.
+*> Written periodically by MAIN-LOOP so a resubmitted job can
+*> resume mid-sequence instead of starting over at the control
+*> card's seed pair. FIBCKPT-RUN-STATUS distinguishes a checkpoint
+*> left behind by a run that crashed mid-sequence from one left by
+*> a run that finished cleanly, so INITIALIZATION only treats the
+*> former as a live restart.
+ 01 FIBCKPT-RECORD.
+    05 FIBCKPT-RUN-STATUS PIC X(1).
+       88 FIBCKPT-RUN-IN-PROGRESS VALUE 'A'.
+       88 FIBCKPT-RUN-COMPLETE VALUE 'C'.
+    05 FIBCKPT-TERM-COUNT PIC 9(9).
+    05 FIBCKPT-PREV-VALUE PIC 9(38).
+    05 FIBCKPT-CRNT-VALUE PIC 9(38).
+    05 FIBCKPT-SWAP-SPACE PIC 9(38).
