@@ -0,0 +1,10 @@
+*> Record layout for the FIBOUT sequential output dataset.
+*> One record is written per term generated by MAIN-LOOP.
+*> FIBOUT-RUN-ID (run date + start time) lets a downstream reader
+*> tell which run's records are current, since the dataset is opened
+*> EXTEND on restart and accumulates multiple runs' worth of terms
+*> under the JCL's MOD disposition.
+ 01 FIBOUT-RECORD.
+    05 FIBOUT-RUN-ID PIC X(14).
+    05 FIBOUT-SEQ-NO PIC 9(9).
+    05 FIBOUT-VALUE PIC 9(38).
