@@ -0,0 +1,9 @@
+*> Audit log record layout. One record is appended to AUDITLOG
+*> per run so operations can track run duration and output volume
+*> trends over time.
+ 01 FIBAUD-RECORD.
+    05 FIBAUD-JOB-NAME PIC X(8).
+    05 FIBAUD-START-TS PIC X(16).
+    05 FIBAUD-END-TS PIC X(16).
+    05 FIBAUD-TERM-COUNT PIC 9(9).
+    05 FIBAUD-FINAL-VALUE PIC 9(38).
