@@ -0,0 +1,11 @@
+*> Control-card layout read from SYSIN at the start of the run.
+*> Carries the alternate starting pair for "what-if" lookback runs
+*> and the explicit termination limit operations wants to control.
+ 01 FIB-CONTROL-CARD.
+    05 FIB-CTL-PREV-VALUE PIC 9(38).
+    05 FIB-CTL-CRNT-VALUE PIC 9(38).
+    05 FIB-CTL-LIMIT-TYPE PIC X(1).
+       88 FIB-CTL-LIMIT-IS-TERMS VALUE 'T'.
+       88 FIB-CTL-LIMIT-IS-VALUE VALUE 'V'.
+    05 FIB-CTL-MAX-TERMS PIC 9(9).
+    05 FIB-CTL-MAX-VALUE PIC 9(38).
