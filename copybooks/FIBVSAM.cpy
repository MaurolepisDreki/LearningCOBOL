@@ -0,0 +1,5 @@
+*> Record layout for the VSAM KSDS of generated terms, keyed on
+*> term number so downstream jobs can GET a specific term directly.
+ 01 FIBVSAM-RECORD.
+    05 FIBVSAM-TERM-NO PIC 9(9).
+    05 FIBVSAM-VALUE PIC 9(38).
